@@ -13,7 +13,11 @@
 *> 11.04.2003 0.05  other benchmark tests
 *> 01.05.2008 0.06  based on version 0.05
 *> 25.03.2023 0.08  adapted for new version; bench05 optimized
-*>
+*> 09.08.2026 0.09  added bench07 (array sort); run history (BMBHIST),
+*>                  checkpoint/restart (BMBCKPT), parameter file
+*>                  (BMBPARM), baseline regression check (BMBBASE) and
+*>                  machine profile cache (BMBPROF) datasets; fast
+*>                  self-test mode; consolidated multi-run report
 *>
 *>
 *> Usage (with TinyCobol):
@@ -63,10 +67,96 @@
 
  ENVIRONMENT DIVISION.
 
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+   SELECT hist-file ASSIGN TO "BMBHIST"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS hist-status.
+   SELECT ckpt-file ASSIGN TO "BMBCKPT"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS ckpt-status.
+   SELECT parm-file ASSIGN TO "BMBPARM"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS parm-status.
+   SELECT base-file ASSIGN TO "BMBBASE"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS base-status.
+   SELECT sieve-file ASSIGN TO "BMBSIEV"
+     ORGANIZATION IS RELATIVE
+     ACCESS MODE IS DYNAMIC
+     RELATIVE KEY IS sieve-rel-key
+     FILE STATUS IS sieve-status.
+   SELECT profile-file ASSIGN TO "BMBPROF"
+     ORGANIZATION IS LINE SEQUENTIAL
+     FILE STATUS IS profile-status.
+
  DATA DIVISION.
+
+ FILE SECTION.
+*> history dataset: one record appended per run, for trend charting
+ FD hist-file.
+ 01 hist-record.
+   05 hist-date PIC 9(6).
+   05 hist-time PIC 9(8).
+   05 hist-version PIC X(4).
+   05 hist-language PIC X(5).
+   05 hist-res1 OCCURS 8 TIMES PIC S9(9)V9(3).
+
+*> checkpoint dataset: last completed bench number, for restart.
+*> the run identity (bench1/bench2/n) is stored alongside it so a
+*> checkpoint left over from a different invocation is never
+*> mistaken for a match. ckpt-res1 carries the throughput already
+*> measured for each completed bench, so a resumed run can report
+*> real figures for the benches it skips, not zeros.
+ FD ckpt-file.
+ 01 ckpt-record.
+   05 ckpt-last-bench PIC 9(1).
+   05 ckpt-bench1 PIC 9(1).
+   05 ckpt-bench2 PIC 9(1).
+   05 ckpt-n PIC 9(9).
+   05 ckpt-res1 OCCURS 8 TIMES PIC S9(9)V9(3).
+
+*> optional batch parameter dataset, read in place of the command
+*> line when present (same layout as the command-line argument
+*> string, so it goes through the same parsing/validation)
+ FD parm-file.
+ 01 parm-record PIC X(40).
+
+*> baseline dataset: one saved "golden" record per prg-language,
+*> same shape as a BMBHIST history record, to compare fresh runs
+*> against for regression flagging.
+ FD base-file.
+ 01 base-record.
+   05 base-date PIC 9(6).
+   05 base-time PIC 9(8).
+   05 base-version PIC X(4).
+   05 base-language PIC X(5).
+   05 base-res1 OCCURS 8 TIMES PIC S9(9)V9(3).
+
+*> overflow dataset for bench03's sieve table: used in place of
+*> bench03-sieve1-array when the requested n needs more cells than
+*> the fixed in-memory table holds, so the sieve size is no longer
+*> bounded by a compiled-in OCCURS limit.
+ FD sieve-file.
+ 01 sieve-record PIC X.
+
+*> machine timing/precision profile cache, keyed by
+*> prg-language/prg-compiler, so the checkbits loops and
+*> determineTsPrecision don't have to be re-measured every run.
+ FD profile-file.
+ 01 profile-record.
+   05 profile-language PIC X(5).
+   05 profile-compiler PIC X(10).
+   05 profile-bits-short PIC 9(3).
+   05 profile-bits-int PIC 9(3).
+   05 profile-bits-float PIC 9(3).
+   05 profile-bits-double PIC 9(3).
+   05 profile-ts-prec-ms PIC S9(9)V9(3).
+   05 profile-ts-prec-cnt PIC 9(9).
+
  WORKING-STORAGE SECTION.
 
- 01 prg-version PIC X(4) value "0.08".
+ 01 prg-version PIC X(4) value "0.09".
  01 prg-language PIC X(5) value "Cobol".
 
  01 args-str PIC X(40).
@@ -75,6 +165,9 @@
  01 args2 PIC X(40).
  01 args3 PIC X(40).
  01 args4 PIC X(40).
+ 01 args5 PIC X(40).
+ 01 args6 PIC X(40).
+ 01 args7 PIC X(40).
 
  01 w01-date PIC 9(6).
 
@@ -85,6 +178,13 @@
    05 w05-sec PIC 9(2).
    05 w05-hsec PIC 9(2).
 
+*> this run's own date/time, captured once in get-info; kept apart
+*> from w01-date/w01-time, which get-raw-ts overwrites repeatedly
+*> during calibration/measurement, so write-history always records
+*> the instant the run started, not whatever timing probe ran last.
+ 01 run-date PIC 9(6).
+ 01 run-time PIC 9(8).
+
  01 x  USAGE BINARY PIC S9(12) value 0.
  01 x-s USAGE COMP-5 PIC S9(4) value 0.
  01 x-d USAGE COMP-2 value 0.
@@ -100,7 +200,7 @@
 
  01 bench1 USAGE BINARY PIC 9 value 0.
  01 bench2 USAGE BINARY PIC 9 value 5.
- 01 max-bench USAGE BINARY PIC 9 value 6.
+ 01 max-bench USAGE BINARY PIC 9 value 7.
  01 bench USAGE BINARY PIC 9 value 0.
  01 n  USAGE BINARY PIC 9(9) value 1000000.
  01 max-ms USAGE BINARY PIC S9(9) value 10000.
@@ -130,7 +230,77 @@
  01 start-t USAGE BINARY PIC S9(9) value 0.
 
  01 bench-res1-array.
-   05 bench-res1 OCCURS 7 TIMES USAGE COMP-2.
+   05 bench-res1 OCCURS 8 TIMES USAGE COMP-2.
+
+*> data for history dataset (BMBHIST):
+ 01 hist-status PIC XX.
+ 01 hist-idx USAGE BINARY PIC S9(9) value 0.
+ 01 hist-eof-sw PIC X value "N".
+   88 hist-at-eof VALUE "Y".
+
+*> data for checkpoint/restart dataset (BMBCKPT):
+ 01 ckpt-status PIC XX.
+ 01 ckpt-resume-bench USAGE BINARY PIC 9 value 0.
+ 01 ckpt-found-sw PIC X value "N".
+   88 ckpt-found VALUE "Y".
+ 01 ckpt-idx USAGE BINARY PIC S9(9) value 0.
+
+*> data for the batch parameter dataset (BMBPARM) and for
+*> validating bench1/bench2/n/cali-ms before a run is started:
+ 01 parm-status PIC XX.
+ 01 parm-valid-sw PIC X value "Y".
+   88 parm-is-valid VALUE "Y".
+   88 parm-is-invalid VALUE "N".
+
+*> data for baseline regression comparison (BMBBASE):
+ 01 base-status PIC XX.
+ 01 base-eof-sw PIC X value "N".
+   88 base-at-eof VALUE "Y".
+ 01 base-found-sw PIC X value "N".
+   88 base-found VALUE "Y".
+ 01 base-idx USAGE BINARY PIC S9(9) value 0.
+ 01 base-match-res1-array.
+   05 base-match-res1 OCCURS 8 TIMES PIC S9(9)V9(3).
+*> default regression threshold, percent; overridable by a numeric
+*> token in args5/args6/args7 (see main-form)
+ 01 regression-pct-threshold USAGE BINARY PIC S9(3) value 10.
+ 01 base-pct-drop USAGE COMP-2 value 0.
+ 01 base-pct-diff USAGE COMP-2 value 0.
+ 01 base-fmt-pct USAGE BINARY PIC 9(3)V9(2) value 0.
+
+*> data for self-test (integrity check) mode:
+ 01 self-test-sw PIC X value "N".
+   88 self-test-requested VALUE "Y".
+ 01 self-test-fail-cnt USAGE BINARY PIC S9(9) value 0.
+
+*> switch telling main-form/start-bench whether any bench-res1
+*> entry ended up negative (an error path in run-bench/getCheck),
+*> so a bad return code can be signalled to the job step.
+ 01 bench-fail-sw PIC X value "N".
+   88 bench-has-failure VALUE "Y".
+
+*> switch requesting a recompute of the cached machine profile
+*> (BMBPROF) even when one is already present.
+ 01 refresh-profile-sw PIC X value "N".
+   88 refresh-profile-requested VALUE "Y".
+
+*> switch requesting the consolidated multi-run comparison report
+*> (reads BMBHIST across all languages/run dates) instead of an
+*> actual benchmark run.
+ 01 report-requested-sw PIC X value "N".
+   88 report-requested VALUE "Y".
+
+*> data for the cached machine timing/precision profile (BMBPROF):
+ 01 prg-compiler PIC X(10) value "GnuCOBOL".
+ 01 profile-status PIC XX.
+ 01 profile-eof-sw PIC X value "N".
+   88 profile-at-eof VALUE "Y".
+ 01 profile-found-sw PIC X value "N".
+   88 profile-found VALUE "Y".
+ 01 profile-bits-short-ws USAGE BINARY PIC 9(3) value 0.
+ 01 profile-bits-int-ws USAGE BINARY PIC 9(3) value 0.
+ 01 profile-bits-float-ws USAGE BINARY PIC 9(3) value 0.
+ 01 profile-bits-double-ws USAGE BINARY PIC 9(3) value 0.
 
 
 *> data for bench00:
@@ -142,9 +312,19 @@
  01 bench03-nHalf USAGE BINARY PIC S9(9) value 0.
  01 bench03-m USAGE BINARY PIC S9(9) value 0.
  01 bench03-x USAGE BINARY PIC S9(9) value 0.
+*> in-memory sieve table, used while the sieve fits; once the
+*> number of cells needed exceeds this bound, bench03 spills the
+*> sieve to the BMBSIEV relative file instead, so n is no longer
+*> capped by a compiled-in OCCURS limit.
  01 bench03-sieve1-array.
    05 bench03-sieve1 OCCURS 250001 TIMES PIC X.
  01 bench03-n2 USAGE BINARY PIC S9(9) value 0.
+ 01 bench03-use-file-sw PIC X value "N".
+   88 bench03-using-file VALUE "Y".
+ 01 sieve-rel-key USAGE BINARY PIC 9(9) value 0.
+ 01 sieve-status PIC XX.
+ 01 bench03-sieve-idx USAGE BINARY PIC S9(9) value 0.
+ 01 bench03-sieve-val PIC X value "0".
 
 *> data for bench04:
  01 bench04-m USAGE BINARY PIC S9(10) value 2147483647.
@@ -169,7 +349,14 @@
  01 bench05-num USAGE BINARY PIC S9(9) value 0.
  
  01 bench06-flip1-d USAGE COMP-2 value 0.
- 
+
+*> data for bench07:
+ 01 bench07-size USAGE BINARY PIC S9(9) value 0.
+ 01 bench07-max USAGE BINARY PIC S9(9) value 20000.
+ 01 bench07-key USAGE BINARY PIC S9(9) value 0.
+ 01 bench07-arr-array.
+   05 bench07-arr OCCURS 20000 TIMES USAGE BINARY PIC S9(9).
+
 *> data for bench03Check:
  01 bench03Check-isPrime PIC X.
 
@@ -191,8 +378,8 @@
  01 start-bench-n USAGE BINARY PIC S9(9) value 0.
 
  01 fmt10 USAGE BINARY PIC 9(7)V9(3) value 0.
- 01 fmt09 USAGE BINARY PIC 9(6)V9(3) value 0.
- 01 fmt09_2 USAGE BINARY PIC 9(6)V9(3) value 0.
+ 01 fmt09 PIC 9(9)V9(3) value 0.
+ 01 fmt09_2 PIC 9(9)V9(3) value 0.
 
 *> data for number printing
 *> 01 num-str PIC Z(19) JUSTIFIED RIGHT.
@@ -282,27 +469,39 @@ bench02.
 bench03.
   COMPUTE bench03-nHalf = n / 2
   MOVE 0 TO bench03-x
-*> we don't have index 0, so don't save number 0.
-  MOVE 0 TO bench03-sieve1(1)
+  COMPUTE bench03-n2 = bench03-nHalf + 1
+  IF bench03-n2 > 250001
+    SET bench03-using-file TO TRUE
+  ELSE
+    MOVE "N" TO bench03-use-file-sw
+  END-IF
+  PERFORM bench03-sieve-open
 
-*> Initialize sieve
+*> Initialize sieve (we don't have index 0, so indexing starts at 1;
+*> the i=0 iteration below covers that first cell).
   MOVE 0 TO i
-  COMPUTE bench03-n2 = bench03-nHalf + 1
   PERFORM bench03-n2 TIMES
-    MOVE 0 TO bench03-sieve1(i + 1)
+    MOVE "0" TO bench03-sieve-val
+    COMPUTE bench03-sieve-idx = i + 1
+    PERFORM bench03-sieve-init-write
     ADD 1 TO i
   END-PERFORM
+  PERFORM bench03-sieve-reopen-io
 
 *> Compute primes
   MOVE 0 TO i
   MOVE 3 TO bench03-m
   MOVE 1 to x
   PERFORM UNTIL (bench03-m * bench03-m) > n
-    IF bench03-sieve1(i + 1) = 0
+    COMPUTE bench03-sieve-idx = i + 1
+    PERFORM bench03-sieve-get
+    IF bench03-sieve-val = "0"
       COMPUTE x = x + 1
       COMPUTE j = (bench03-m * bench03-m - 3) / 2
       PERFORM UNTIL j >= bench03-nHalf
-        MOVE 1 TO bench03-sieve1(j + 1)
+        MOVE "1" TO bench03-sieve-val
+        COMPUTE bench03-sieve-idx = j + 1
+        PERFORM bench03-sieve-set
         COMPUTE j = j + bench03-m
       END-PERFORM
     END-IF
@@ -312,12 +511,95 @@ bench03.
 
 *> Count remaining primes
   PERFORM UNTIL bench03-m > n
-    IF bench03-sieve1(i + 1) = 0
+    COMPUTE bench03-sieve-idx = i + 1
+    PERFORM bench03-sieve-get
+    IF bench03-sieve-val = "0"
       ADD 1 TO x
     END-IF
     ADD 1 TO i
     ADD 2 TO bench03-m
   END-PERFORM
+
+  PERFORM bench03-sieve-close
+  .
+
+*>
+*> open the sieve storage for bench03: the in-memory array needs
+*> no setup, the file-backed overflow path (re)creates BMBSIEV so
+*> it can be populated from scratch by bench03-sieve-init-write.
+*>
+bench03-sieve-open.
+  IF bench03-using-file
+    OPEN OUTPUT sieve-file
+  END-IF
+  .
+
+*>
+*> switch the sieve file from being built (WRITE, ascending
+*> relative key) to being updated in place (REWRITE) once the
+*> initial zero-fill is complete.
+*>
+bench03-sieve-reopen-io.
+  IF bench03-using-file
+    CLOSE sieve-file
+    OPEN I-O sieve-file
+  END-IF
+  .
+
+bench03-sieve-close.
+  IF bench03-using-file
+    CLOSE sieve-file
+  END-IF
+  .
+
+*>
+*> write one sieve cell (bench03-sieve-idx/bench03-sieve-val)
+*> during the initial zero-fill, before random-access updates
+*> begin.
+*>
+bench03-sieve-init-write.
+  IF bench03-using-file
+    MOVE bench03-sieve-idx TO sieve-rel-key
+    MOVE bench03-sieve-val TO sieve-record
+    WRITE sieve-record
+  ELSE
+    MOVE bench03-sieve-val TO bench03-sieve1(bench03-sieve-idx)
+  END-IF
+  .
+
+*>
+*> fetch one sieve cell (in: bench03-sieve-idx, out:
+*> bench03-sieve-val), from the array or the overflow file.
+*>
+bench03-sieve-get.
+  IF bench03-using-file
+    MOVE bench03-sieve-idx TO sieve-rel-key
+    READ sieve-file
+      INVALID KEY
+        MOVE "0" TO bench03-sieve-val
+      NOT INVALID KEY
+        MOVE sieve-record TO bench03-sieve-val
+    END-READ
+  ELSE
+    MOVE bench03-sieve1(bench03-sieve-idx) TO bench03-sieve-val
+  END-IF
+  .
+
+*>
+*> store one sieve cell (in: bench03-sieve-idx, bench03-sieve-val)
+*> to the array or the overflow file.
+*>
+bench03-sieve-set.
+  IF bench03-using-file
+    MOVE bench03-sieve-idx TO sieve-rel-key
+    MOVE bench03-sieve-val TO sieve-record
+    REWRITE sieve-record
+      INVALID KEY
+        WRITE sieve-record
+    END-REWRITE
+  ELSE
+    MOVE bench03-sieve-val TO bench03-sieve1(bench03-sieve-idx)
+  END-IF
   .
 
 
@@ -426,6 +708,49 @@ bench06.
   COMPUTE x = ((sum1-d * 4.0) * 100000000)
   .
 
+*>
+*> bench07: array manipulation - fill a table in reverse order and
+*> sort it ascending with a classic insertion sort, then checksum
+*> the sorted values.
+*>
+bench07.
+  COMPUTE bench07-size = n
+  IF bench07-size > bench07-max
+    MOVE bench07-max TO bench07-size
+  END-IF
+
+*> fill the table in reverse order, so the sort has real work to do
+  MOVE 0 TO i
+  PERFORM bench07-size TIMES
+    COMPUTE bench07-arr(i + 1) = bench07-size - i
+    ADD 1 TO i
+  END-PERFORM
+
+*> insertion sort, ascending
+  MOVE 2 TO i
+  PERFORM UNTIL i > bench07-size
+    MOVE bench07-arr(i) TO bench07-key
+    COMPUTE j = i - 1
+    PERFORM UNTIL j < 1 OR bench07-arr(j) <= bench07-key
+      MOVE bench07-arr(j) TO bench07-arr(j + 1)
+      SUBTRACT 1 FROM j
+    END-PERFORM
+    COMPUTE bench07-arr(j + 1) = bench07-key
+    ADD 1 TO i
+  END-PERFORM
+
+*> checksum of the sorted table
+  MOVE 0 TO x
+  MOVE 1 TO i
+  PERFORM bench07-size TIMES
+    ADD bench07-arr(i) TO x
+    ADD 1 TO i
+  END-PERFORM
+  COMPUTE x-help = x / 65536
+  COMPUTE x = x - (x-help * 65536)
+  .
+
+
 *>
 *> run a benchmark
 *> in: bench = benchmark to use
@@ -454,6 +779,8 @@ run-bench.
       PERFORM bench05
     WHEN 6
       PERFORM bench06
+    WHEN 7
+      PERFORM bench07
     WHEN OTHER
       DISPLAY "Error: Unknown benchmark: " bench
       MOVE -1 TO x
@@ -538,6 +865,14 @@ getCheck.
       PERFORM bench06
       MOVE x TO check1
     END-IF
+   WHEN 7
+    COMPUTE bench07-size = n
+    IF bench07-size > bench07-max
+      MOVE bench07-max TO bench07-size
+    END-IF
+    COMPUTE check1 = (bench07-size / 2) * (bench07-size + 1)
+    COMPUTE x-help = check1 / 65536
+    COMPUTE check1 = check1 - (x-help * 65536)
    WHEN OTHER
      DISPLAY "Error: Unknown benchmark: " bench
      MOVE -1 TO check1
@@ -665,16 +1000,97 @@ checkbits-double1.
   .
 
 
-get-info.
-  DISPLAY "BM Bench v" prg-version " (" prg-language ") -- (" WITH NO ADVANCING
+*>
+*> compute the machine timing/precision profile (checkbits loops
+*> plus determineTsPrecision) from scratch; used when no cached
+*> profile is present, or when a refresh was requested.
+*>
+compute-machine-profile.
+  PERFORM determineTsPrecision
   PERFORM checkbits-short1
-  DISPLAY "short:" bits WITH NO ADVANCING
+  MOVE bits TO profile-bits-short-ws
   PERFORM checkbits-int1
-  DISPLAY " int:" bits WITH NO ADVANCING
+  MOVE bits TO profile-bits-int-ws
   PERFORM checkbits-float1
-  DISPLAY " float:" bits WITH NO ADVANCING
+  MOVE bits TO profile-bits-float-ws
   PERFORM checkbits-double1
-  DISPLAY " double:" bits WITH NO ADVANCING
+  MOVE bits TO profile-bits-double-ws
+  .
+
+*>
+*> read a cached machine profile (BMBPROF) for this
+*> prg-language/prg-compiler, if one is present.
+*>
+read-profile.
+  MOVE "N" TO profile-found-sw
+  MOVE "N" TO profile-eof-sw
+  OPEN INPUT profile-file
+  IF profile-status = "00"
+    PERFORM UNTIL profile-at-eof OR profile-found
+      READ profile-file
+        AT END
+          SET profile-at-eof TO TRUE
+        NOT AT END
+          IF profile-language = prg-language
+             AND profile-compiler = prg-compiler
+            MOVE profile-bits-short TO profile-bits-short-ws
+            MOVE profile-bits-int TO profile-bits-int-ws
+            MOVE profile-bits-float TO profile-bits-float-ws
+            MOVE profile-bits-double TO profile-bits-double-ws
+            MOVE profile-ts-prec-ms TO g-tsPrecMs
+            MOVE profile-ts-prec-cnt TO g-tsPrecCnt
+            SET profile-found TO TRUE
+      END-READ
+    END-PERFORM
+    CLOSE profile-file
+  END-IF
+  .
+
+*>
+*> save the current machine profile to BMBPROF, overwriting any
+*> previous profile for this prg-language/prg-compiler.
+*>
+write-profile.
+  MOVE prg-language TO profile-language
+  MOVE prg-compiler TO profile-compiler
+  MOVE profile-bits-short-ws TO profile-bits-short
+  MOVE profile-bits-int-ws TO profile-bits-int
+  MOVE profile-bits-float-ws TO profile-bits-float
+  MOVE profile-bits-double-ws TO profile-bits-double
+  MOVE g-tsPrecMs TO profile-ts-prec-ms
+  MOVE g-tsPrecCnt TO profile-ts-prec-cnt
+  OPEN OUTPUT profile-file
+  WRITE profile-record
+  CLOSE profile-file
+  .
+
+*>
+*> use a cached machine profile when present (and not overridden
+*> by a refresh request), otherwise measure it and cache it, so
+*> the checkbits loops and determineTsPrecision don't have to run
+*> on every batch invocation.
+*>
+load-machine-profile.
+  IF refresh-profile-requested
+    PERFORM compute-machine-profile
+    PERFORM write-profile
+  ELSE
+    PERFORM read-profile
+    IF profile-found
+      DISPLAY "Using cached machine profile from BMBPROF."
+    ELSE
+      PERFORM compute-machine-profile
+      PERFORM write-profile
+    END-IF
+  END-IF
+  .
+
+get-info.
+  DISPLAY "BM Bench v" prg-version " (" prg-language ") -- (" WITH NO ADVANCING
+  DISPLAY "short:" profile-bits-short-ws WITH NO ADVANCING
+  DISPLAY " int:" profile-bits-int-ws WITH NO ADVANCING
+  DISPLAY " float:" profile-bits-float-ws WITH NO ADVANCING
+  DISPLAY " double:" profile-bits-double-ws WITH NO ADVANCING
   DISPLAY " tsMs:" g-tsPrecMs " tsCnt:" g-tsPrecCnt ") --"
   DISPLAY "(c) Marco Vieth, 2002-2023"
 
@@ -682,6 +1098,8 @@ get-info.
   ACCEPT w01-time FROM TIME
 *> MOVE FUNCTION CURRENT-DATE to w01-datex.
   DISPLAY "Date: " w01-date " " w01-time
+  MOVE w01-date TO run-date
+  MOVE w01-time TO run-time
   .
 
 
@@ -697,6 +1115,137 @@ print-results.
   DISPLAY " "
   .
 
+*>
+*> append this run's throughput numbers to the history dataset
+*> (BMBHIST), one fixed record per run, so trends can be charted
+*> across many runs without relying on terminal scrollback.
+*>
+*>
+*> consolidated multi-run comparison report: read every record
+*> from the history dataset (BMBHIST), across all prg-languages
+*> and run dates that have been recorded on this machine, and
+*> print one table with a row per run so this language's figures
+*> can be compared against the other language ports at a glance.
+*>
+print-consolidated-report.
+  DISPLAY "Consolidated multi-run comparison (history dataset):"
+  DISPLAY "Language Date   Time     Vers     B0          B1          B2"
+    "          B3          B4          B5          B6          B7"
+  MOVE "N" TO hist-eof-sw
+  OPEN INPUT hist-file
+  IF hist-status = "00"
+    PERFORM UNTIL hist-at-eof
+      READ hist-file
+        AT END
+          SET hist-at-eof TO TRUE
+        NOT AT END
+          DISPLAY hist-language " " hist-date " " hist-time " "
+            hist-version " " WITH NO ADVANCING
+          MOVE 1 TO hist-idx
+          PERFORM 8 TIMES
+            MOVE hist-res1(hist-idx) TO fmt09
+            DISPLAY fmt09 " " WITH NO ADVANCING
+            ADD 1 TO hist-idx
+          END-PERFORM
+          DISPLAY " "
+      END-READ
+    END-PERFORM
+    CLOSE hist-file
+  ELSE
+    DISPLAY "No history dataset found; nothing to report."
+  END-IF
+  .
+
+write-history.
+  MOVE run-date TO hist-date
+  MOVE run-time TO hist-time
+  MOVE prg-version TO hist-version
+  MOVE prg-language TO hist-language
+  MOVE 1 TO hist-idx
+  PERFORM 8 TIMES
+*> a negative bench-res1 marks a failed benchmark run, not a real
+*> throughput; store zero rather than write a signed overpunch byte
+*> into this externally-parsed, plain-text trend dataset, and rather
+*> than have the unsigned fmt09 console-format helper (used by
+*> print-consolidated-report) show it as a small positive throughput.
+    IF bench-res1(hist-idx) < 0
+      MOVE 0 TO hist-res1(hist-idx)
+    ELSE
+      MOVE bench-res1(hist-idx) TO hist-res1(hist-idx)
+    END-IF
+    ADD 1 TO hist-idx
+  END-PERFORM
+
+  OPEN EXTEND hist-file
+  IF hist-status NOT = "00"
+    OPEN OUTPUT hist-file
+  END-IF
+  WRITE hist-record
+  CLOSE hist-file
+  .
+
+*>
+*> compare this run's bench-res1-array against a saved baseline
+*> record (BMBBASE) for this machine/prg-language and flag any
+*> benchmark whose throughput dropped by more than
+*> regression-pct-threshold percent, so a silent regression
+*> doesn't slip through unnoticed between runs.
+*>
+compare-baseline.
+  MOVE "N" TO base-found-sw
+  MOVE "N" TO base-eof-sw
+  OPEN INPUT base-file
+  IF base-status = "00"
+    PERFORM UNTIL base-at-eof
+      READ base-file
+        AT END
+          SET base-at-eof TO TRUE
+        NOT AT END
+          IF base-language = prg-language
+            MOVE 1 TO i
+            PERFORM 8 TIMES
+              MOVE base-res1(i) TO base-match-res1(i)
+              ADD 1 TO i
+            END-PERFORM
+            SET base-found TO TRUE
+      END-READ
+    END-PERFORM
+    CLOSE base-file
+  END-IF
+
+  IF base-found
+    DISPLAY "Baseline comparison (regression threshold=" regression-pct-threshold "%):"
+    MOVE bench1 TO bench
+    PERFORM UNTIL bench > bench2
+      COMPUTE base-idx = bench + 1
+      IF bench-res1(base-idx) < 0
+*> a negative bench-res1 marks a failed benchmark run: it did not
+*> produce a real throughput, so report it as a failure rather than
+*> let it read as an (impossible) >100% drop.
+        MOVE base-match-res1(base-idx) TO fmt09
+        DISPLAY "REGRESSION: bench" bench " FAILED this run (baseline="
+          fmt09 ")"
+      ELSE
+        IF base-match-res1(base-idx) > 0 AND bench-res1(base-idx) < base-match-res1(base-idx)
+          COMPUTE base-pct-diff = base-match-res1(base-idx) - bench-res1(base-idx)
+          COMPUTE base-pct-diff = base-pct-diff * 100
+          COMPUTE base-pct-drop = base-pct-diff / base-match-res1(base-idx)
+          IF base-pct-drop > regression-pct-threshold
+            MOVE base-pct-drop TO base-fmt-pct
+            MOVE base-match-res1(base-idx) TO fmt09
+            MOVE bench-res1(base-idx) TO fmt09_2
+            DISPLAY "REGRESSION: bench" bench " dropped " base-fmt-pct
+              "% (baseline=" fmt09 ", current=" fmt09_2 ")"
+          END-IF
+        END-IF
+      END-IF
+      ADD 1 TO bench
+    END-PERFORM
+  ELSE
+    DISPLAY "No baseline found for language " prg-language "; skipping regression check."
+  END-IF
+  .
+
 *>
 *>
 *>
@@ -777,24 +1326,108 @@ measureBench.
   .
 
 
+*>
+*> read back the last-completed bench number from the checkpoint
+*> dataset (BMBCKPT), if any, so a restart after a cancelled or
+*> abended run can resume at the next unfinished bench instead of
+*> redoing benchmarks that already completed.
+*>
+read-checkpoint.
+  MOVE "N" TO ckpt-found-sw
+  OPEN INPUT ckpt-file
+  IF ckpt-status = "00"
+    READ ckpt-file
+      AT END
+        CONTINUE
+      NOT AT END
+        IF ckpt-bench1 = bench1 AND ckpt-bench2 = bench2
+           AND ckpt-n = start-bench-n
+          MOVE ckpt-last-bench TO ckpt-resume-bench
+          SET ckpt-found TO TRUE
+          MOVE 1 TO ckpt-idx
+          PERFORM 8 TIMES
+            MOVE ckpt-res1(ckpt-idx) TO bench-res1(ckpt-idx)
+            ADD 1 TO ckpt-idx
+          END-PERFORM
+        END-IF
+    END-READ
+    CLOSE ckpt-file
+    IF ckpt-found AND ckpt-resume-bench >= bench1
+       AND ckpt-resume-bench <= bench2
+      COMPUTE bench = ckpt-resume-bench + 1
+      DISPLAY "Resuming from checkpoint after bench" ckpt-resume-bench
+        "; starting at bench" bench
+    END-IF
+  END-IF
+  .
+
+*>
+*> save the last-completed bench number to the checkpoint dataset
+*> (BMBCKPT), overwriting any previous checkpoint.
+*>
+write-checkpoint.
+  MOVE bench TO ckpt-last-bench
+  MOVE bench1 TO ckpt-bench1
+  MOVE bench2 TO ckpt-bench2
+  MOVE start-bench-n TO ckpt-n
+*> unlike hist-res1, ckpt-res1 is stored unclamped: it is only ever
+*> read back into bench-res1 by this same program (read-checkpoint),
+*> never parsed externally, so a negative failure sentinel round-trips
+*> through it safely.
+  MOVE 1 TO ckpt-idx
+  PERFORM 8 TIMES
+    MOVE bench-res1(ckpt-idx) TO ckpt-res1(ckpt-idx)
+    ADD 1 TO ckpt-idx
+  END-PERFORM
+  OPEN OUTPUT ckpt-file
+  WRITE ckpt-record
+  CLOSE ckpt-file
+  .
+
+*>
+*> clear the checkpoint dataset (BMBCKPT) once bench1..bench2 has
+*> run to completion, so a finished run's checkpoint can never be
+*> mistaken for an unfinished one on a later invocation.
+*>
+clear-checkpoint.
+  OPEN OUTPUT ckpt-file
+  CLOSE ckpt-file
+  .
+
+*>
+*> scale the user-supplied n down to a size appropriate for the
+*> current bench (some workloads need a smaller n to finish in a
+*> reasonable time or to fit their working table); start-bench-n
+*> holds the original, unscaled n.
+*>
+scale-n-for-bench.
+  MOVE start-bench-n TO n
+  IF bench = 3
+    COMPUTE n = n / 2
+  ELSE
+    IF bench = 5
+      COMPUTE n = n / 200
+    ELSE
+      IF bench = 7
+        COMPUTE n = n / 50
+      END-IF
+    END-IF
+  END-IF
+  .
+
 *>
 *>
 start-bench.
-  PERFORM determineTsPrecision
+  PERFORM load-machine-profile
   PERFORM get-info
 
   MOVE n TO start-bench-n
   MOVE bench1 to bench
+  PERFORM read-checkpoint
+  MOVE "N" TO bench-fail-sw
 
   PERFORM UNTIL bench > bench2
-    MOVE start-bench-n TO n
-    IF bench = 3
-      COMPUTE n = n / 2
-    ELSE
-      IF bench = 5
-        COMPUTE n = n / 200
-      END-IF
-    END-IF
+    PERFORM scale-n-for-bench
 
     PERFORM getCheck
     IF check1 > 0
@@ -803,21 +1436,123 @@ start-bench.
       MOVE -1 TO throughput
     END-IF
     COMPUTE bench-res1(bench + 1) = throughput
-    
+    PERFORM write-checkpoint
+
     ADD 1 TO bench
   END-PERFORM
+  PERFORM clear-checkpoint
+
+*> re-derive bench-has-failure from the full bench-res1 array rather
+*> than tracking it incrementally, so a bench that failed before a
+*> checkpoint/resume and is then skipped (its result restored, not
+*> recomputed, by read-checkpoint) still counts.
+  MOVE 1 TO ckpt-idx
+  PERFORM 8 TIMES
+    IF bench-res1(ckpt-idx) < 0
+      SET bench-has-failure TO TRUE
+    END-IF
+    ADD 1 TO ckpt-idx
+  END-PERFORM
   PERFORM print-results
+  PERFORM write-history
+  PERFORM compare-baseline
+  .
+
+
+*>
+*> fast integrity/self-test mode: skip the calibration loop
+*> entirely and just confirm, for each bench from bench1 to
+*> bench2, that running it once (loops=1) reproduces check1.
+*>
+self-test-mode.
+  DISPLAY "Self-test mode: verifying benchmarks " bench1 " to " bench2
+    " with loops=1 (no calibration)."
+  MOVE 0 TO self-test-fail-cnt
+  MOVE n TO start-bench-n
+  MOVE bench1 TO bench
+  PERFORM UNTIL bench > bench2
+    PERFORM scale-n-for-bench
+    PERFORM getCheck
+    IF check1 > 0
+      MOVE 1 TO loops
+      PERFORM run-bench
+      IF x = check1
+        DISPLAY "Self-test bench" bench " (" prg-language "): PASS"
+      ELSE
+        DISPLAY "Self-test bench" bench " (" prg-language "): FAIL (x="
+          x ", check1=" check1 ")"
+        ADD 1 TO self-test-fail-cnt
+      END-IF
+    ELSE
+      DISPLAY "Self-test bench" bench " (" prg-language
+        "): FAIL (no valid check value)"
+      ADD 1 TO self-test-fail-cnt
+    END-IF
+    ADD 1 TO bench
+  END-PERFORM
+
+  IF self-test-fail-cnt > 0
+    DISPLAY "Self-test FAILED: " self-test-fail-cnt " benchmark(s) mismatched."
+    MOVE 8 TO RETURN-CODE
+  ELSE
+    DISPLAY "Self-test PASSED: all benchmarks " bench1 " to " bench2
+      " match their check values."
+  END-IF
   .
 
+*>
+*> for scheduled batch runs, read a parameter record from the
+*> BMBPARM dataset and use it in place of the command line, if
+*> that dataset is present. args-str is left unchanged (i.e. the
+*> command line still applies) when BMBPARM cannot be opened.
+*>
+read-parm-file.
+  OPEN INPUT parm-file
+  IF parm-status = "00"
+    READ parm-file INTO args-str
+      AT END
+        CONTINUE
+    END-READ
+    CLOSE parm-file
+  END-IF
+  .
+
+*>
+*> validate bench1/bench2 against 0-max-bench and n/cali-ms as
+*> positive values before a run is allowed to start.
+*>
+validate-parms.
+  SET parm-is-valid TO TRUE
+  IF bench1 > max-bench
+    DISPLAY "Parameter error: bench1=" bench1 " exceeds max-bench=" max-bench
+    SET parm-is-invalid TO TRUE
+  END-IF
+  IF bench2 > max-bench
+    DISPLAY "Parameter error: bench2=" bench2 " exceeds max-bench=" max-bench
+    SET parm-is-invalid TO TRUE
+  END-IF
+  IF n = 0
+    DISPLAY "Parameter error: n must be positive"
+    SET parm-is-invalid TO TRUE
+  END-IF
+  IF cali-ms <= 0
+    DISPLAY "Parameter error: cali-ms must be positive"
+    SET parm-is-invalid TO TRUE
+  END-IF
+  .
 
 *>
 *>
 *>
 main-form.
-  IF args-str <> SPACE AND args-str(1:1) >= "0" AND args-str(1:1) <= "6"
-     UNSTRING args-str DELIMITED BY ' ' INTO args1 args2 args3 args4
+  PERFORM read-parm-file
+
+  IF args-str <> SPACE AND args-str(1:1) >= "0" AND args-str(1:1) <= "7"
+     UNSTRING args-str DELIMITED BY ' ' INTO args1 args2 args3 args4 args5
+       args6 args7
   ELSE
-    UNSTRING args-str DELIMITED BY ' ' INTO args0 args1 args2 args3 args4
+    UNSTRING args-str DELIMITED BY ' ' INTO args0 args1 args2 args3 args4 args5
+      args6 args7
   END-IF
 
 *> DISPLAY "DEBUG: args1=" args1.
@@ -838,10 +1573,68 @@ main-form.
     MOVE args4 TO cali-ms
   END-IF
 
-  PERFORM start-bench
-  
-  PERFORM get-ts
-  DISPLAY "Total elapsed time: " t1 " ms"
+*> args0 is checked alongside args5/args6/args7 here because the
+*> args-str(1:1) digit heuristic above only tells bench1 apart from
+*> a leading label -- it has no way to know that a lone keyword
+*> token (no bench1/bench2/n/cali-ms at all) isn't a label either,
+*> so a bare "TEST"/"REFRESH"/"REPORT" invocation ends up parked in
+*> args0 rather than args1.
+  MOVE "N" TO self-test-sw
+  IF args0 = "TEST" OR args5 = "TEST" OR args6 = "TEST" OR args7 = "TEST"
+    MOVE "Y" TO self-test-sw
+  END-IF
+
+  MOVE "N" TO refresh-profile-sw
+  IF args0 = "REFRESH" OR args5 = "REFRESH" OR args6 = "REFRESH"
+     OR args7 = "REFRESH"
+    MOVE "Y" TO refresh-profile-sw
+  END-IF
+
+  MOVE "N" TO report-requested-sw
+  IF args0 = "REPORT" OR args5 = "REPORT" OR args6 = "REPORT"
+     OR args7 = "REPORT"
+    MOVE "Y" TO report-requested-sw
+  END-IF
+
+*> a numeric token (leading digit, same heuristic used above to tell
+*> bench1 apart from a label) in one of the same free args5/args6/
+*> args7 slots overrides the default regression-pct-threshold,
+*> rather than a keyword, so it stays configurable without needing a
+*> dedicated positional parameter of its own.
+  IF args5(1:1) >= "0" AND args5(1:1) <= "9"
+    MOVE args5 TO regression-pct-threshold
+  ELSE
+    IF args6(1:1) >= "0" AND args6(1:1) <= "9"
+      MOVE args6 TO regression-pct-threshold
+    ELSE
+      IF args7(1:1) >= "0" AND args7(1:1) <= "9"
+        MOVE args7 TO regression-pct-threshold
+      END-IF
+    END-IF
+  END-IF
+
+  PERFORM validate-parms
+  IF parm-is-invalid
+    DISPLAY "Rejecting run due to invalid parameters."
+    MOVE 16 TO RETURN-CODE
+  ELSE
+    IF report-requested
+      PERFORM print-consolidated-report
+    ELSE
+      IF self-test-requested
+        PERFORM self-test-mode
+      ELSE
+        PERFORM start-bench
+        IF bench-has-failure
+          DISPLAY "One or more benchmarks failed; see Error lines above."
+          MOVE 4 TO RETURN-CODE
+        END-IF
+      END-IF
+    END-IF
+
+    PERFORM get-ts
+    DISPLAY "Total elapsed time: " t1 " ms"
+  END-IF
   .
 
 END PROGRAM bmbench.
